@@ -0,0 +1,118 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG04.
+      *======================================
+      *== AUTOR: MATHEUS          EMPRESA: X
+      *== OBJETIVO: CONSULTA PONTUAL DE UM CLIENTE PELO REG-ID
+      *== DATA = 08/08/2026
+      *== OBSERVAÇOES: LEITURA INDEXADA DE CLIENTE.DAT, IRMAO DO PROG03
+      *======================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+      *Define o arquivo e o seu Status
+      *CAMINHO EXTERNALIZADO (nome simbolico, estilo DD-name de JCL,
+      *em vez do literal Windows fixo): o runtime usa a variavel de
+      *ambiente DD_CLIENTE-DAT se ela existir; senao usa CLIENTE-DAT
+      *no diretorio de trabalho atual.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTE-DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS REG-ID
+           FILE STATUS IS FS-CLIENTES.
+
+      *Trilha de auditoria: uma linha por execucao (ver 0300-FINALIZAR)
+           SELECT LOG-AUDITORIA ASSIGN TO "C:\cobol\SMN5\AUDITORIA.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITORIA.
+
+       DATA DIVISION.
+
+      *Descreve a estrutura do arquivo
+       FILE SECTION.
+       FD CLIENTES.
+           COPY REGCLI.
+
+      *Trilha de auditoria de acesso/atualizacao de CLIENTE.DAT
+       FD LOG-AUDITORIA.
+       01 LOG-LINHA        PIC X(100).
+
+      *-----------VARIÁVEIS----------------
+
+       WORKING-STORAGE              SECTION.
+       77 FS-CLIENTES   PIC 9(02) VALUE ZEROS.
+       77 FS-AUDITORIA  PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO  PIC X(30) VALUE SPACES.
+       77 WRK-ID-BUSCA  PIC 9(04) VALUE ZEROS.
+       77 WRK-ACHADO    PIC 9(01) VALUE ZERO.
+       77 WRK-LINHA-AUD PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL                  SECTION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
+
+      *----- Abre o arquivo para leitura e verifica se houve erro
+       0100-INICIALIZAR                SECTION.
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+             MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           ELSE
+             DISPLAY "ARQUIVO OK"
+           END-IF.
+
+           OPEN EXTEND LOG-AUDITORIA.
+           IF FS-AUDITORIA NOT EQUAL 00
+             OPEN OUTPUT LOG-AUDITORIA
+           END-IF.
+
+      *----- Pede o REG-ID e le apenas aquele registro
+       0200-PROCESSAR                  SECTION.
+           DISPLAY "INFORME O REG-ID A CONSULTAR: " WITH NO ADVANCING.
+           ACCEPT WRK-ID-BUSCA.
+
+           MOVE WRK-ID-BUSCA TO REG-ID.
+           READ CLIENTES KEY IS REG-ID
+             INVALID KEY
+               DISPLAY "CLIENTE NAO ENCONTRADO. ID: " WRK-ID-BUSCA
+             NOT INVALID KEY
+               MOVE 1 TO WRK-ACHADO
+               DISPLAY "ID....  " REG-ID
+               DISPLAY "NOME..  " REG-NOME
+               DISPLAY "TELE..  " REG-TELEFONE
+               DISPLAY "ENDER.  " REG-ENDERECO
+               DISPLAY "EMAIL.  " REG-EMAIL
+               DISPLAY "STATUS  " REG-STATUS
+           END-READ.
+
+      *----- Grava a trilha de auditoria, fecha o arquivo e finaliza
+       0300-FINALIZAR                  SECTION.
+           MOVE SPACES TO WRK-LINHA-AUD.
+           STRING
+               FUNCTION CURRENT-DATE (1:14)  DELIMITED BY SIZE
+               "  PROG04  FS-CLIENTES="       DELIMITED BY SIZE
+               FS-CLIENTES                    DELIMITED BY SIZE
+               "  REGISTROS="                 DELIMITED BY SIZE
+               WRK-ACHADO                     DELIMITED BY SIZE
+             INTO WRK-LINHA-AUD
+           END-STRING.
+           WRITE LOG-LINHA FROM WRK-LINHA-AUD.
+
+           DISPLAY "FIM DE PROGRAMA"
+           CLOSE CLIENTES.
+           CLOSE LOG-AUDITORIA.
+
+       9000-TRATA-ERRO                 SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
+
+
+       END PROGRAM PROG04.
