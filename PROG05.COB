@@ -0,0 +1,212 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG05.
+      *======================================
+      *== AUTOR: MATHEUS          EMPRESA: X
+      *== OBJETIVO: MANUTENCAO (INCLUSAO/ALTERACAO/EXCLUSAO) DE CLIENTES
+      *== DATA = 08/08/2026
+      *== OBSERVAÇOES: ABRE CLIENTE.DAT EM I-O PARA CRUD POR REG-ID
+      *======================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+      *Define o arquivo e o seu Status
+      *CAMINHO EXTERNALIZADO (nome simbolico, estilo DD-name de JCL,
+      *em vez do literal Windows fixo): o runtime usa a variavel de
+      *ambiente DD_CLIENTE-DAT se ela existir; senao usa CLIENTE-DAT
+      *no diretorio de trabalho atual.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTE-DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS REG-ID
+           FILE STATUS IS FS-CLIENTES.
+
+      *Trilha de auditoria: uma linha por execucao (ver 0300-FINALIZAR)
+           SELECT LOG-AUDITORIA ASSIGN TO "C:\cobol\SMN5\AUDITORIA.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITORIA.
+
+       DATA DIVISION.
+
+      *Descreve a estrutura do arquivo
+       FILE SECTION.
+       FD CLIENTES.
+           COPY REGCLI.
+
+      *Trilha de auditoria de acesso/atualizacao de CLIENTE.DAT
+       FD LOG-AUDITORIA.
+       01 LOG-LINHA        PIC X(100).
+
+      *-----------VARIÁVEIS----------------
+
+       WORKING-STORAGE              SECTION.
+       77 FS-CLIENTES    PIC 9(02) VALUE ZEROS.
+       77 FS-AUDITORIA   PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO   PIC X(30) VALUE SPACES.
+       77 WRK-OPCAO      PIC 9(01) VALUE ZERO.
+       77 WRK-ID-BUSCA   PIC 9(04) VALUE ZEROS.
+       77 WRK-CONFIRMA   PIC X(01) VALUE SPACE.
+       77 WRK-REGS-ALTERADOS PIC 9(01) VALUE ZERO.
+       77 WRK-LINHA-AUD  PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL                  SECTION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-OPCAO EQUAL 0.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
+
+      *----- Abre o arquivo p/ inclusao/alteracao/exclusao, trata erro
+      *(FS-CLIENTES=35 nao e auto-criado: este programa altera a base
+      *de producao, e um DD_CLIENTE-DAT errado/ausente deve falhar alto
+      *em vez de silenciosamente comecar um CLIENTE.DAT vazio, igual
+      *PROG03/PROG04 ja tratam o mesmo FS-CLIENTES=35)
+       0100-INICIALIZAR                SECTION.
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES NOT EQUAL 00
+             MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           ELSE
+             DISPLAY "ARQUIVO OK"
+           END-IF.
+
+           OPEN EXTEND LOG-AUDITORIA.
+           IF FS-AUDITORIA NOT EQUAL 00
+             OPEN OUTPUT LOG-AUDITORIA
+           END-IF.
+
+      *----- Exibe o menu e direciona para a operacao escolhida
+       0200-PROCESSAR                  SECTION.
+           DISPLAY "1-INCLUIR  2-ALTERAR  3-EXCLUIR  0-SAIR".
+           DISPLAY "OPCAO: " WITH NO ADVANCING.
+           ACCEPT WRK-OPCAO.
+
+           EVALUATE WRK-OPCAO
+             WHEN 1
+               PERFORM 0210-INCLUIR
+             WHEN 2
+               PERFORM 0220-ALTERAR
+             WHEN 3
+               PERFORM 0230-EXCLUIR
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+      *----- Inclui um novo cliente
+       0210-INCLUIR                    SECTION.
+           DISPLAY "REG-ID......: " WITH NO ADVANCING.
+           ACCEPT REG-ID.
+           DISPLAY "REG-NOME....: " WITH NO ADVANCING.
+           ACCEPT REG-NOME.
+           DISPLAY "REG-TELEFONE: " WITH NO ADVANCING.
+           ACCEPT REG-TELEFONE.
+           DISPLAY "REG-ENDERECO: " WITH NO ADVANCING.
+           ACCEPT REG-ENDERECO.
+           DISPLAY "REG-EMAIL...: " WITH NO ADVANCING.
+           ACCEPT REG-EMAIL.
+           DISPLAY "REG-STATUS (A-ATIVO S-SUSPENSO C-CANCELADO): "
+             WITH NO ADVANCING.
+           ACCEPT REG-STATUS.
+
+           WRITE REG-CLIENTES
+             INVALID KEY
+               DISPLAY "ERRO AO INCLUIR. FS-CLIENTES: " FS-CLIENTES
+             NOT INVALID KEY
+               MOVE 1 TO WRK-REGS-ALTERADOS
+               DISPLAY "CLIENTE INCLUIDO COM SUCESSO"
+           END-WRITE.
+
+      *----- Altera o nome/telefone de um cliente existente
+       0220-ALTERAR                    SECTION.
+           DISPLAY "REG-ID A ALTERAR: " WITH NO ADVANCING.
+           ACCEPT WRK-ID-BUSCA.
+           MOVE WRK-ID-BUSCA TO REG-ID.
+
+           READ CLIENTES KEY IS REG-ID
+             INVALID KEY
+               DISPLAY "CLIENTE NAO ENCONTRADO. ID: " WRK-ID-BUSCA
+             NOT INVALID KEY
+               DISPLAY "NOME ATUAL....: " REG-NOME
+               DISPLAY "NOVO NOME.....: " WITH NO ADVANCING
+               ACCEPT REG-NOME
+               DISPLAY "TELEFONE ATUAL: " REG-TELEFONE
+               DISPLAY "NOVO TELEFONE.: " WITH NO ADVANCING
+               ACCEPT REG-TELEFONE
+               DISPLAY "ENDERECO ATUAL: " REG-ENDERECO
+               DISPLAY "NOVO ENDERECO.: " WITH NO ADVANCING
+               ACCEPT REG-ENDERECO
+               DISPLAY "EMAIL ATUAL...: " REG-EMAIL
+               DISPLAY "NOVO EMAIL....: " WITH NO ADVANCING
+               ACCEPT REG-EMAIL
+               DISPLAY "STATUS ATUAL..: " REG-STATUS
+               DISPLAY "NOVO STATUS...: " WITH NO ADVANCING
+               ACCEPT REG-STATUS
+               REWRITE REG-CLIENTES
+                 INVALID KEY
+                   DISPLAY "ERRO AO ALTERAR. FS-CLIENTES: " FS-CLIENTES
+                 NOT INVALID KEY
+                   MOVE 1 TO WRK-REGS-ALTERADOS
+                   DISPLAY "CLIENTE ALTERADO COM SUCESSO"
+               END-REWRITE
+           END-READ.
+
+      *----- Exclui um cliente existente (com confirmacao)
+       0230-EXCLUIR                    SECTION.
+           DISPLAY "REG-ID A EXCLUIR: " WITH NO ADVANCING.
+           ACCEPT WRK-ID-BUSCA.
+           MOVE WRK-ID-BUSCA TO REG-ID.
+
+           READ CLIENTES KEY IS REG-ID
+             INVALID KEY
+               DISPLAY "CLIENTE NAO ENCONTRADO. ID: " WRK-ID-BUSCA
+             NOT INVALID KEY
+               DISPLAY "NOME....: " REG-NOME
+               DISPLAY "TELEFONE: " REG-TELEFONE
+               DISPLAY "ENDERECO: " REG-ENDERECO
+               DISPLAY "EMAIL...: " REG-EMAIL
+               DISPLAY "STATUS..: " REG-STATUS
+               DISPLAY "CONFIRMA EXCLUSAO (S/N): " WITH NO ADVANCING
+               ACCEPT WRK-CONFIRMA
+               IF WRK-CONFIRMA EQUAL "S" OR WRK-CONFIRMA EQUAL "s"
+                 DELETE CLIENTES
+                   INVALID KEY
+                     DISPLAY "ERRO AO EXCLUIR. FS: " FS-CLIENTES
+                   NOT INVALID KEY
+                     MOVE 1 TO WRK-REGS-ALTERADOS
+                     DISPLAY "CLIENTE EXCLUIDO COM SUCESSO"
+                 END-DELETE
+               ELSE
+                 DISPLAY "EXCLUSAO CANCELADA"
+               END-IF
+           END-READ.
+
+      *----- Grava a trilha de auditoria, fecha o arquivo e finaliza
+       0300-FINALIZAR                  SECTION.
+           MOVE SPACES TO WRK-LINHA-AUD.
+           STRING
+               FUNCTION CURRENT-DATE (1:14)  DELIMITED BY SIZE
+               "  PROG05  FS-CLIENTES="       DELIMITED BY SIZE
+               FS-CLIENTES                    DELIMITED BY SIZE
+               "  REGISTROS="                 DELIMITED BY SIZE
+               WRK-REGS-ALTERADOS             DELIMITED BY SIZE
+             INTO WRK-LINHA-AUD
+           END-STRING.
+           WRITE LOG-LINHA FROM WRK-LINHA-AUD.
+
+           DISPLAY "FIM DE PROGRAMA"
+           CLOSE CLIENTES.
+           CLOSE LOG-AUDITORIA.
+
+       9000-TRATA-ERRO                 SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
+
+
+       END PROGRAM PROG05.
