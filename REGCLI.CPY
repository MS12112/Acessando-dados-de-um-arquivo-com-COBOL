@@ -0,0 +1,13 @@
+      *======================================
+      *== COPY: REGCLI
+      *== OBJETIVO: LAYOUT COMPARTILHADO DO REGISTRO DE CLIENTES
+      *== OBSERVAÇOES: USADO POR PROG03/PROG04/PROG05 (FD CLIENTES)
+      *== REG-STATUS: A=ATIVO  S=SUSPENSO  C=CANCELADO
+      *======================================
+       01 REG-CLIENTES.
+           05 REG-ID         PIC 9(04).
+           05 REG-NOME       PIC X(20).
+           05 REG-TELEFONE   PIC 9(11).
+           05 REG-ENDERECO   PIC X(40).
+           05 REG-EMAIL      PIC X(40).
+           05 REG-STATUS     PIC X(01).
