@@ -0,0 +1,169 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG06.
+      *======================================
+      *== AUTOR: MATHEUS          EMPRESA: X
+      *== OBJETIVO: MIGRACAO UNICA DO CLIENTE.DAT ANTIGO (SEQUENCIAL,
+      *== SO REG-ID/REG-NOME/REG-TELEFONE) PARA O LAYOUT INDEXADO ATUAL
+      *== (COPY REGCLI, RECORD KEY REG-ID), DEFAULT REG-ENDERECO/
+      *== REG-EMAIL/REG-STATUS P/ REGISTROS QUE SAO ANTERIORES A ESSES
+      *== CAMPOS (REQ 006).
+      *== DATA = 08/08/2026
+      *== OBSERVAÇOES: RODAR UMA UNICA VEZ ANTES DO PRIMEIRO USO DE
+      *== PROG03/PROG04/PROG05 COM UM CLIENTE.DAT VINDO DA VERSAO
+      *== ANTIGA (PRE-INDEXADA) DO SISTEMA. COM O CLIENTE.DAT ANTIGO
+      *== JA NO LAYOUT NOVO (OU SE A BASE FOR NOVA), ESTE PROGRAMA
+      *== NAO PRECISA SER EXECUTADO.
+      *======================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+      *Define os arquivos e seus Status
+      *CAMINHOS EXTERNALIZADOS (nome simbolico, estilo DD-name de JCL):
+      *o runtime usa a variavel de ambiente DD_CLIENTE-DAT-ORIG /
+      *DD_CLIENTE-DAT se elas existirem; senao usa o nome literal
+      *no diretorio de trabalho atual.
+       FILE-CONTROL.
+      *Arquivo de origem: layout antigo, sequencial, sem ORGANIZATION
+           SELECT CLIENTES-ORIG ASSIGN TO "CLIENTE-DAT-ORIG"
+           FILE STATUS IS FS-ORIGEM.
+
+      *Arquivo de destino: layout novo, indexado por REG-ID
+           SELECT CLIENTES ASSIGN TO "CLIENTE-DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS REG-ID
+           FILE STATUS IS FS-CLIENTES.
+
+      *Trilha de auditoria: uma linha por execucao (ver 0300-FINALIZAR)
+           SELECT LOG-AUDITORIA ASSIGN TO "C:\cobol\SMN5\AUDITORIA.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITORIA.
+
+       DATA DIVISION.
+
+      *Descreve a estrutura dos arquivos
+       FILE SECTION.
+       FD CLIENTES-ORIG.
+       01 REG-CLIENTES-ORIG.
+           05 ORIG-ID         PIC 9(04).
+           05 ORIG-NOME       PIC X(20).
+           05 ORIG-TELEFONE   PIC 9(11).
+
+       FD CLIENTES.
+           COPY REGCLI.
+
+      *Trilha de auditoria de acesso/atualizacao de CLIENTE.DAT
+       FD LOG-AUDITORIA.
+       01 LOG-LINHA        PIC X(100).
+
+      *-----------VARIÁVEIS----------------
+
+       WORKING-STORAGE              SECTION.
+       77 FS-ORIGEM       PIC 9(02) VALUE ZEROS.
+       77 FS-CLIENTES     PIC 9(02) VALUE ZEROS.
+       77 FS-AUDITORIA    PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO    PIC X(30) VALUE SPACES.
+       77 WRK-TOTAL-LIDOS PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-MIGR  PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-REJ   PIC 9(05) VALUE ZEROS.
+       77 WRK-LINHA-AUD   PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL                  SECTION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
+
+      *----- Abre o arquivo antigo p/ leitura e o novo p/ gravacao
+       0100-INICIALIZAR                SECTION.
+           OPEN INPUT CLIENTES-ORIG.
+           IF FS-ORIGEM NOT EQUAL 00
+             MOVE "ARQ ORIGEM NAO FOI ABERTO" TO WRK-MSG-ERRO
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+             OPEN OUTPUT CLIENTES
+             IF FS-CLIENTES NOT EQUAL 00
+               MOVE "CLIENTE-DAT NAO FOI CRIADO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+               GOBACK
+             END-IF
+             CLOSE CLIENTES
+             OPEN I-O CLIENTES
+           END-IF.
+           IF FS-CLIENTES NOT EQUAL 00
+             MOVE "CLIENTE-DAT NAO FOI ABERTO" TO WRK-MSG-ERRO
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+           OPEN EXTEND LOG-AUDITORIA.
+           IF FS-AUDITORIA NOT EQUAL 00
+             OPEN OUTPUT LOG-AUDITORIA
+           END-IF.
+
+      *----- Le cada registro antigo e grava no arquivo indexado novo
+       0200-PROCESSAR                  SECTION.
+           PERFORM UNTIL FS-ORIGEM NOT EQUAL 00
+             READ CLIENTES-ORIG
+               AT END
+                 CONTINUE
+               NOT AT END
+                 ADD 1 TO WRK-TOTAL-LIDOS
+                 PERFORM 0210-MIGRAR-REGISTRO
+             END-READ
+           END-PERFORM.
+
+      *----- Converte um registro antigo p/ o layout novo e grava
+       0210-MIGRAR-REGISTRO            SECTION.
+           MOVE ORIG-ID       TO REG-ID.
+           MOVE ORIG-NOME     TO REG-NOME.
+           MOVE ORIG-TELEFONE TO REG-TELEFONE.
+           MOVE SPACES        TO REG-ENDERECO.
+           MOVE SPACES        TO REG-EMAIL.
+           MOVE "A"           TO REG-STATUS.
+
+           WRITE REG-CLIENTES
+             INVALID KEY
+               ADD 1 TO WRK-TOTAL-REJ
+               DISPLAY "REGISTRO NAO MIGRADO (JA EXISTE?). ID: "
+                 ORIG-ID
+             NOT INVALID KEY
+               ADD 1 TO WRK-TOTAL-MIGR
+           END-WRITE.
+
+      *----- Grava a trilha de auditoria, fecha os arquivos e finaliza
+       0300-FINALIZAR                  SECTION.
+           MOVE SPACES TO WRK-LINHA-AUD.
+           STRING
+               FUNCTION CURRENT-DATE (1:14)  DELIMITED BY SIZE
+               "  PROG06  LIDOS="              DELIMITED BY SIZE
+               WRK-TOTAL-LIDOS                 DELIMITED BY SIZE
+               "  MIGRADOS="                    DELIMITED BY SIZE
+               WRK-TOTAL-MIGR                   DELIMITED BY SIZE
+               "  REJEITADOS="                  DELIMITED BY SIZE
+               WRK-TOTAL-REJ                    DELIMITED BY SIZE
+             INTO WRK-LINHA-AUD
+           END-STRING.
+           WRITE LOG-LINHA FROM WRK-LINHA-AUD.
+
+           DISPLAY "MIGRACAO CONCLUIDA. LIDOS: " WRK-TOTAL-LIDOS
+             " MIGRADOS: " WRK-TOTAL-MIGR " REJEITADOS: " WRK-TOTAL-REJ.
+           CLOSE CLIENTES-ORIG.
+           CLOSE CLIENTES.
+           CLOSE LOG-AUDITORIA.
+
+       9000-TRATA-ERRO                 SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
+
+
+       END PROGRAM PROG06.
