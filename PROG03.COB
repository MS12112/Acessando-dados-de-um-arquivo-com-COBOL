@@ -13,30 +13,210 @@
        INPUT-OUTPUT SECTION.
        
       *Define o arquivo e o seu Status
+      *CLIENTE.DAT e indexado por REG-ID para permitir consulta pontual
+      *(PROG04) alem da leitura sequencial completa feita aqui.
+      *RELATORIO.TXT e o relatorio em forma de impressao gerado a cada
+      *execucao (ver 0200-PROCESSAR).
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\cobol\SMN5\CLIENTE.DAT."
+      *ACESSO DINAMICO: permite tanto a leitura sequencial (READ NEXT)
+      *quanto o reposicionamento (START) usado no retomo de checkpoint.
+      *CAMINHO EXTERNALIZADO (nome simbolico, estilo DD-name de JCL,
+      *em vez do literal Windows fixo): o runtime usa a variavel de
+      *ambiente DD_CLIENTE-DAT se ela existir; senao usa CLIENTE-DAT
+      *no diretorio de trabalho atual.
+           SELECT CLIENTES ASSIGN TO "CLIENTE-DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID
            FILE STATUS IS FS-CLIENTES.
 
+           SELECT REL-CLIENTES ASSIGN TO "C:\cobol\SMN5\RELATORIO.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELATORIO.
+
+           SELECT REJ-CLIENTES ASSIGN TO "C:\cobol\SMN5\EXCECOES.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCECOES.
+
+           SELECT EXTR-CLIENTES ASSIGN TO "C:\cobol\SMN5\EXTRATO.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXTRATO.
+
+      *Controle de checkpoint/restart (ultimo REG-ID + totais acumul.).
+      *Mesmo esquema de nome simbolico/DD-name do CLIENTES (ver acima):
+      *variavel de ambiente DD_RESTART-DAT se existir, senao abre
+      *RESTART-DAT no diretorio de trabalho atual. Uma troca de entrada
+      *DD_CLIENTE-DAT deve vir acompanhada da troca correspondente de
+      *DD_RESTART-DAT, do contrario o checkpoint antigo nao corresponde
+      *ao novo arquivo de entrada.
+           SELECT ARQ-RESTART ASSIGN TO "RESTART-DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RESTART.
+
+      *Trilha de auditoria: uma linha por execucao (ver 0300-FINALIZAR)
+           SELECT LOG-AUDITORIA ASSIGN TO "C:\cobol\SMN5\AUDITORIA.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITORIA.
+
+      *Arquivo de trabalho do SORT (ordenacao por NOME/TELEFONE, 0160)
+           SELECT ARQ-SORT ASSIGN TO "C:\cobol\SMN5\SORTWORK.TMP".
+
+      *Saida do SORT: mesmos campos de REG-CLIENTES, na ordem escolhida
+           SELECT ARQ-ORDENADO ASSIGN TO "C:\cobol\SMN5\ORDENADO.TMP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ORDENADO.
+
        DATA DIVISION.
-       
+
       *Descreve a estrutura do arquivo
        FILE SECTION.
        FD CLIENTES.
-       01 REG-CLIENTES.
-           05 REG-ID       PIC 9(04).
-           05 REG-NOME     PIC X(20).
-           05 REG-TELEFONE PIC 9(11).
-           
+           COPY REGCLI.
+
+      *Relatorio impresso gerado por 0200-PROCESSAR
+       FD REL-CLIENTES.
+       01 REL-LINHA        PIC X(132).
+
+      *Relatorio de exceçoes (REG-TELEFONE invalido), ver 0240-VALIDAR
+       FD REJ-CLIENTES.
+       01 REJ-LINHA        PIC X(132).
+
+      *Extrato CSV de REG-CLIENTES para importacao pelo CRM
+       FD EXTR-CLIENTES.
+       01 EXTR-LINHA       PIC X(132).
+
+      *Checkpoint/restart: ultimo REG-ID processado + totais acumulados
+       FD ARQ-RESTART.
+       01 RESTART-LINHA.
+           05 RESTART-REG-ID    PIC 9(04).
+           05 RESTART-TOTAL     PIC 9(05).
+           05 RESTART-EXCECOES  PIC 9(05).
+           05 RESTART-PAGINA    PIC 9(04).
+
+      *Trilha de auditoria de acesso/atualizacao de CLIENTE.DAT
+       FD LOG-AUDITORIA.
+       01 LOG-LINHA        PIC X(100).
+
+      *Registro de trabalho do SORT (chaves NOME/TELEFONE de 0160)
+       SD ARQ-SORT.
+       01 SRT-REGISTRO.
+           05 SRT-ID         PIC 9(04).
+           05 SRT-NOME       PIC X(20).
+           05 SRT-TELEFONE   PIC 9(11).
+           05 SRT-ENDERECO   PIC X(40).
+           05 SRT-EMAIL      PIC X(40).
+           05 SRT-STATUS     PIC X(01).
+
+      *Saida do SORT, na ordem escolhida em 0100-INICIALIZAR
+       FD ARQ-ORDENADO.
+       01 ORD-REGISTRO.
+           05 ORD-ID         PIC 9(04).
+           05 ORD-NOME       PIC X(20).
+           05 ORD-TELEFONE   PIC 9(11).
+           05 ORD-ENDERECO   PIC X(40).
+           05 ORD-EMAIL      PIC X(40).
+           05 ORD-STATUS     PIC X(01).
+
       *-----------VARIÁVEIS----------------
-       
+
        WORKING-STORAGE              SECTION.
        01 WRK-CLIENTES.
            05 WRK-ID       PIC 9(04).
            05 WRK-NOME     PIC X(20).
            05 WRK-TELEFONE PIC 9(11).
        77 FS-CLIENTES   PIC 9(02) VALUE ZEROS.
+       77 FS-RELATORIO  PIC 9(02) VALUE ZEROS.
+       77 FS-EXCECOES   PIC 9(02) VALUE ZEROS.
+       77 FS-EXTRATO    PIC 9(02) VALUE ZEROS.
+       77 FS-RESTART    PIC 9(02) VALUE ZEROS.
+       77 FS-AUDITORIA  PIC 9(02) VALUE ZEROS.
+       77 FS-ORDENADO   PIC 9(02) VALUE ZEROS.
        77 WRK-MSG-ERRO  PIC X(30) VALUE SPACES.
 
+      *-----------ORDEM DE PROCESSAMENTO (0=ARQUIVO 1=NOME 2=TEL)------
+       77 WRK-ORDEM     PIC 9(01) VALUE ZERO.
+
+      *-----------LINHAS DO RELATORIO----------------
+       01 WRK-LINHA-TITULO.
+           05 FILLER          PIC X(22) VALUE "RELATORIO DE CLIENTES".
+           05 FILLER          PIC X(38) VALUE SPACES.
+           05 FILLER          PIC X(7)  VALUE "PAGINA ".
+           05 WRK-TIT-PAGINA  PIC ZZZ9.
+           05 FILLER          PIC X(61) VALUE SPACES.
+
+       01 WRK-LINHA-CABECALHO.
+           05 FILLER          PIC X(6)  VALUE "ID".
+           05 FILLER          PIC X(4)  VALUE SPACES.
+           05 FILLER          PIC X(20) VALUE "NOME".
+           05 FILLER          PIC X(4)  VALUE SPACES.
+           05 FILLER          PIC X(15) VALUE "TELEFONE".
+           05 FILLER          PIC X(83) VALUE SPACES.
+
+       01 WRK-LINHA-DETALHE.
+           05 WRK-DET-ID        PIC 9(04).
+           05 FILLER            PIC X(6)  VALUE SPACES.
+           05 WRK-DET-NOME      PIC X(20).
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 WRK-DET-TELEFONE  PIC 9(11).
+           05 FILLER            PIC X(87) VALUE SPACES.
+
+       01 WRK-LINHA-TOTAL.
+           05 FILLER            PIC X(18) VALUE "TOTAL DE CLIENTES:".
+           05 FILLER            PIC X(1)  VALUE SPACE.
+           05 WRK-TOT-CLIENTES  PIC ZZZZ9.
+           05 FILLER            PIC X(108) VALUE SPACES.
+
+       77 WRK-MAX-LINHAS      PIC 9(03) VALUE 020.
+       77 WRK-CONT-LINHAS     PIC 9(03) VALUE ZEROS.
+       77 WRK-PAGINA          PIC 9(04) VALUE ZEROS.
+       77 WRK-TOTAL-CLIENTES  PIC 9(05) VALUE ZEROS.
+
+      *-----------LINHAS DO RELATORIO DE EXCEÇOES----------------
+       01 WRK-LINHA-CAB-REJ.
+           05 FILLER          PIC X(24) VALUE "RELATORIO DE EXCECOES".
+           05 FILLER          PIC X(108) VALUE SPACES.
+
+       01 WRK-LINHA-REJ.
+           05 WRK-REJ-ID        PIC 9(04).
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 WRK-REJ-NOME      PIC X(20).
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 WRK-REJ-TELEFONE  PIC 9(11).
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 WRK-REJ-MOTIVO    PIC X(30).
+           05 FILLER            PIC X(55) VALUE SPACES.
+
+       01 WRK-LINHA-TOT-REJ.
+           05 FILLER            PIC X(20) VALUE "TOTAL DE EXCECOES:".
+           05 FILLER            PIC X(1)  VALUE SPACE.
+           05 WRK-TOT-EXCECOES  PIC ZZZZ9.
+           05 FILLER            PIC X(106) VALUE SPACES.
+
+       77 WRK-TOTAL-EXCECOES  PIC 9(05) VALUE ZEROS.
+
+      *-----------LINHA DO EXTRATO CSV----------------
+       77 WRK-LINHA-EXTRATO   PIC X(132) VALUE SPACES.
+
+      *-----------CONTROLE DE CHECKPOINT/RESTART----------------
+       77 WRK-RESTART-ID        PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTART-TOTAL     PIC 9(05) VALUE ZEROS.
+       77 WRK-RESTART-EXCECOES  PIC 9(05) VALUE ZEROS.
+       77 WRK-RESTART-PAGINA    PIC 9(04) VALUE ZEROS.
+       77 WRK-POSICAO-OK        PIC X(01) VALUE "S".
+       77 WRK-RESUMINDO         PIC X(01) VALUE "N".
+       77 WRK-REJ-NOVO          PIC X(01) VALUE "N".
+       77 WRK-INTERVALO-CHKPT   PIC 9(05) VALUE 00050.
+       77 WRK-CONT-CHKPT        PIC 9(05) VALUE ZEROS.
+
+      *Registros lidos NESTA execucao (distinto de WRK-TOTAL-CLIENTES,
+      *que e cumulativo entre retomadas, RC1): usado em 0300-FINALIZAR
+      *p/ nao duplicar a linha de TOTAL/auditoria quando uma retomada
+      *nao encontra mais nada a processar (checkpoint ja esgotado).
+       77 WRK-REGS-EXECUCAO     PIC 9(05) VALUE ZEROS.
+
+      *-----------LINHA DA TRILHA DE AUDITORIA----------------
+       77 WRK-LINHA-AUD         PIC X(100) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL                  SECTION.
 
@@ -45,8 +225,98 @@
            PERFORM 0300-FINALIZAR.
            GOBACK.
 
-      *----- Abre o arquivo para leitura e verifica se houve erro
+      *----- Abre os arquivos de entrada e de relatorio e verifica erro
        0100-INICIALIZAR                SECTION.
+           DISPLAY "ORDEM DE PROCESSAMENTO:".
+           DISPLAY "0-ARQUIVO (REG-ID)  1-POR NOME  2-POR TELEFONE".
+           DISPLAY "OPCAO: " WITH NO ADVANCING.
+           ACCEPT WRK-ORDEM.
+
+      *----- Le o checkpoint SEMPRE (nao so p/ ordem 0): um checkpoint
+      *fisico pendente significa que RELATORIO.TXT/EXCECOES.TXT/
+      *EXTRATO.CSV ja tem um segmento parcial da ordem 0 aberto p/
+      *EXTEND; rodar a ordem 1/2 agora faria 0100-INICIALIZAR abrir
+      *esses mesmos arquivos em OUTPUT (pois so a ordem 0 seta
+      *WRK-RESUMINDO) e truncar o segmento parcial no meio, corrompendo
+      *o artefato quando a ordem 0 for retomada depois. Por isso a
+      *ordem 1/2 e recusada enquanto houver checkpoint fisico pendente.
+           PERFORM 0120-LER-CHECKPOINT.
+           IF WRK-RESTART-ID NOT EQUAL ZEROS
+             IF WRK-ORDEM EQUAL ZERO
+               MOVE "S" TO WRK-RESUMINDO
+               MOVE WRK-RESTART-TOTAL TO WRK-TOTAL-CLIENTES
+               MOVE WRK-RESTART-EXCECOES TO WRK-TOTAL-EXCECOES
+               MOVE WRK-RESTART-PAGINA TO WRK-PAGINA
+             ELSE
+               MOVE "CHECKPOINT PENDENTE (ORDEM 0)" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+               GOBACK
+             END-IF
+           END-IF.
+
+           IF WRK-RESUMINDO EQUAL "S"
+             OPEN EXTEND REL-CLIENTES
+             IF FS-RELATORIO NOT EQUAL 00
+               OPEN OUTPUT REL-CLIENTES
+             END-IF
+           ELSE
+             OPEN OUTPUT REL-CLIENTES
+           END-IF.
+           IF FS-RELATORIO NOT EQUAL 00
+             MOVE "RELATORIO NAO FOI ABERTO" TO WRK-MSG-ERRO
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+           MOVE "S" TO WRK-REJ-NOVO.
+           IF WRK-RESUMINDO EQUAL "S"
+             OPEN EXTEND REJ-CLIENTES
+             IF FS-EXCECOES EQUAL 00
+               MOVE "N" TO WRK-REJ-NOVO
+             END-IF
+           END-IF.
+           IF WRK-REJ-NOVO EQUAL "S"
+             OPEN OUTPUT REJ-CLIENTES
+           END-IF.
+           IF FS-EXCECOES NOT EQUAL 00
+             MOVE "EXCECOES NAO FOI ABERTO" TO WRK-MSG-ERRO
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+           IF WRK-REJ-NOVO EQUAL "S"
+             WRITE REJ-LINHA FROM WRK-LINHA-CAB-REJ
+           END-IF.
+
+           IF WRK-RESUMINDO EQUAL "S"
+             OPEN EXTEND EXTR-CLIENTES
+             IF FS-EXTRATO NOT EQUAL 00
+               OPEN OUTPUT EXTR-CLIENTES
+             END-IF
+           ELSE
+             OPEN OUTPUT EXTR-CLIENTES
+           END-IF.
+           IF FS-EXTRATO NOT EQUAL 00
+             MOVE "EXTRATO NAO FOI ABERTO" TO WRK-MSG-ERRO
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+           OPEN EXTEND LOG-AUDITORIA.
+           IF FS-AUDITORIA NOT EQUAL 00
+             OPEN OUTPUT LOG-AUDITORIA
+           END-IF.
+
+           MOVE WRK-MAX-LINHAS TO WRK-CONT-LINHAS.
+
+           IF WRK-ORDEM EQUAL ZERO
+             PERFORM 0110-ABRIR-CLIENTES
+           ELSE
+             PERFORM 0160-ORDENAR-CLIENTES
+           END-IF.
+
+      *----- Abre CLIENTES direto (ordem 0) e reposiciona p/ checkpoint
+      *(WRK-RESTART-ID ja foi lido em 0100-INICIALIZAR, acima)
+       0110-ABRIR-CLIENTES             SECTION.
            OPEN INPUT CLIENTES.
            IF FS-CLIENTES EQUAL 35
              MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
@@ -56,29 +326,266 @@
              DISPLAY "ARQUIVO OK"
            END-IF.
 
-      *----- Lê e exibe todos os registros do arquivo
+           IF WRK-RESTART-ID NOT EQUAL ZEROS
+             MOVE WRK-RESTART-ID TO REG-ID
+             START CLIENTES KEY IS GREATER THAN REG-ID
+               INVALID KEY
+                 MOVE "N" TO WRK-POSICAO-OK
+                 DISPLAY "CHECKPOINT: ARQUIVO JA TOTALMENTE PROCESSADO"
+               NOT INVALID KEY
+                 DISPLAY "RETOMANDO APOS REG-ID: " WRK-RESTART-ID
+             END-START
+           END-IF.
+
+      *----- Ordena CLIENTES por NOME/TELEFONE (sem checkpoint: a ordem
+      *ordenada nao e por REG-ID, ver 008 no IMPLEMENTATION_STATUS.md)
+       0160-ORDENAR-CLIENTES           SECTION.
+           EVALUATE WRK-ORDEM
+             WHEN 1
+               SORT ARQ-SORT
+                 ON ASCENDING KEY SRT-NOME
+                 USING CLIENTES
+                 GIVING ARQ-ORDENADO
+             WHEN 2
+               SORT ARQ-SORT
+                 ON ASCENDING KEY SRT-TELEFONE
+                 USING CLIENTES
+                 GIVING ARQ-ORDENADO
+             WHEN OTHER
+               MOVE "OPCAO DE ORDEM INVALIDA" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+               GOBACK
+           END-EVALUATE.
+
+      *----- SORT...USING nao atualiza FS-CLIENTES (confirmado em teste
+      *isolado); se chegou aqui o SORT leu CLIENTES ate o fim com
+      *sucesso (erros acima ja desviam p/ 9000), entao FS-CLIENTES=00
+      *e o status real p/ a trilha de auditoria em 0300-FINALIZAR.
+           MOVE 00 TO FS-CLIENTES.
+
+           OPEN INPUT ARQ-ORDENADO.
+           IF FS-ORDENADO NOT EQUAL 00
+             MOVE "ARQ ORDENADO NAO FOI ABERTO" TO WRK-MSG-ERRO
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+      *----- Le o ultimo checkpoint gravado (REG-ID + totais acumul.)
+       0120-LER-CHECKPOINT             SECTION.
+           MOVE ZEROS TO WRK-RESTART-ID WRK-RESTART-TOTAL
+             WRK-RESTART-EXCECOES WRK-RESTART-PAGINA.
+           OPEN INPUT ARQ-RESTART.
+           IF FS-RESTART EQUAL 00
+             PERFORM UNTIL FS-RESTART NOT EQUAL 00
+               READ ARQ-RESTART
+                 NOT AT END
+                   MOVE RESTART-REG-ID   TO WRK-RESTART-ID
+                   MOVE RESTART-TOTAL    TO WRK-RESTART-TOTAL
+                   MOVE RESTART-EXCECOES TO WRK-RESTART-EXCECOES
+                   MOVE RESTART-PAGINA   TO WRK-RESTART-PAGINA
+               END-READ
+             END-PERFORM
+             CLOSE ARQ-RESTART
+           END-IF.
+
+      *----- Direciona para a leitura direta (0) ou ordenada (1/2), 008
        0200-PROCESSAR                  SECTION.
+           IF WRK-ORDEM EQUAL ZERO
+             PERFORM 0201-PROCESSAR-FISICO
+           ELSE
+             PERFORM 0202-PROCESSAR-ORDENADO
+           END-IF.
 
-           READ CLIENTES
+      *----- Le CLIENTES na ordem fisica (REG-ID), com checkpoint/rest.
+       0201-PROCESSAR-FISICO           SECTION.
+           IF WRK-POSICAO-OK EQUAL "N"
+             DISPLAY "NADA A PROCESSAR"
+           ELSE
+             READ CLIENTES NEXT RECORD
              IF FS-CLIENTES EQUAL 0
                PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
-
-                 DISPLAY "ID....  " REG-ID
-                 DISPLAY "NOME..  " REG-NOME
-                 DISPLAY "TELE..  " REG-TELEFONE
-                 DISPLAY "-----------------------"
-                 READ CLIENTES
-                END-PERFORM
+                 PERFORM 0205-TRATA-REGISTRO
+                 PERFORM 0245-GRAVAR-CHECKPOINT
+                 READ CLIENTES NEXT RECORD
+               END-PERFORM
              ELSE
                DISPLAY "ARQUIVO VAZIO"
-             END-IF.
+             END-IF
+           END-IF.
+
+      *----- Lê ARQ-ORDENADO (saida do SORT por NOME/TELEFONE), sem
+      *checkpoint: a ordem nao e por REG-ID, ver reconciliacao do 008
+       0202-PROCESSAR-ORDENADO         SECTION.
+           READ ARQ-ORDENADO.
+           IF FS-ORDENADO EQUAL 0
+             PERFORM UNTIL FS-ORDENADO NOT EQUAL 00
+               MOVE ORD-ID        TO REG-ID
+               MOVE ORD-NOME      TO REG-NOME
+               MOVE ORD-TELEFONE  TO REG-TELEFONE
+               MOVE ORD-ENDERECO  TO REG-ENDERECO
+               MOVE ORD-EMAIL     TO REG-EMAIL
+               MOVE ORD-STATUS    TO REG-STATUS
+               PERFORM 0205-TRATA-REGISTRO
+               READ ARQ-ORDENADO
+             END-PERFORM
+           ELSE
+             DISPLAY "ARQUIVO VAZIO"
+           END-IF.
+
+      *----- Imprime o detalhe, valida e grava o extrato de um registro
+       0205-TRATA-REGISTRO             SECTION.
+           IF WRK-CONT-LINHAS NOT LESS THAN WRK-MAX-LINHAS
+             PERFORM 0210-IMPRIME-CABECALHO
+           END-IF.
+
+           MOVE REG-ID       TO WRK-DET-ID.
+           MOVE REG-NOME     TO WRK-DET-NOME.
+           MOVE REG-TELEFONE TO WRK-DET-TELEFONE.
+           WRITE REL-LINHA FROM WRK-LINHA-DETALHE.
+
+           PERFORM 0240-VALIDAR-REGISTRO.
+           PERFORM 0250-GRAVAR-EXTRATO.
+
+           ADD 1 TO WRK-CONT-LINHAS.
+           ADD 1 TO WRK-TOTAL-CLIENTES.
+           ADD 1 TO WRK-REGS-EXECUCAO.
+
+      *----- Inicia uma nova pagina: titulo + cabecalho de colunas
+       0210-IMPRIME-CABECALHO          SECTION.
+           ADD 1 TO WRK-PAGINA.
+           MOVE WRK-PAGINA TO WRK-TIT-PAGINA.
+           WRITE REL-LINHA FROM WRK-LINHA-TITULO.
+           WRITE REL-LINHA FROM WRK-LINHA-CABECALHO.
+           MOVE ZEROS TO WRK-CONT-LINHAS.
+
+      *----- Valida REG-TELEFONE do registro corrente
+      *(nao ha verificacao de REG-ID duplicado aqui: CLIENTES e indexado
+      *por REG-ID sem WITH DUPLICATES, tanto na leit. fisica quanto
+      *na ordenada (SORT usa CLIENTES como entrada) - um duplicado
+      *jamais chegaria a este ponto; ver IMPLEMENTATION_STATUS.md/003)
+       0240-VALIDAR-REGISTRO           SECTION.
+           MOVE REG-ID TO WRK-REJ-ID.
+           MOVE REG-NOME TO WRK-REJ-NOME.
+           MOVE REG-TELEFONE TO WRK-REJ-TELEFONE.
+           MOVE SPACES TO WRK-REJ-MOTIVO.
 
-      *----- Fecha o arquivo e finaliza o programa
+           IF REG-TELEFONE EQUAL ZEROS
+             OR REG-TELEFONE LESS THAN 1000000000
+             MOVE "TELEFONE INVALIDO" TO WRK-REJ-MOTIVO
+             WRITE REJ-LINHA FROM WRK-LINHA-REJ
+             ADD 1 TO WRK-TOTAL-EXCECOES
+           END-IF.
+
+      *----- Grava periodicamente o REG-ID corrente como checkpoint
+       0245-GRAVAR-CHECKPOINT          SECTION.
+           ADD 1 TO WRK-CONT-CHKPT.
+           IF WRK-CONT-CHKPT NOT LESS THAN WRK-INTERVALO-CHKPT
+             MOVE REG-ID              TO RESTART-REG-ID
+             MOVE WRK-TOTAL-CLIENTES  TO RESTART-TOTAL
+             MOVE WRK-TOTAL-EXCECOES  TO RESTART-EXCECOES
+             MOVE WRK-PAGINA          TO RESTART-PAGINA
+             OPEN OUTPUT ARQ-RESTART
+             IF FS-RESTART NOT EQUAL 00
+               MOVE "CHECKPOINT NAO FOI GRAVADO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+               GOBACK
+             END-IF
+             WRITE RESTART-LINHA
+             IF FS-RESTART NOT EQUAL 00
+               MOVE "CHECKPOINT NAO FOI GRAVADO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+               GOBACK
+             END-IF
+             CLOSE ARQ-RESTART
+             MOVE ZEROS TO WRK-CONT-CHKPT
+           END-IF.
+
+      *----- Grava o registro corrente como uma linha delimitada no CSV
+      *(todos os campos de REG-CLIENTES, 006, p/ a carga no CRM, 004)
+       0250-GRAVAR-EXTRATO             SECTION.
+           MOVE SPACES TO WRK-LINHA-EXTRATO.
+           STRING
+               REG-ID                        DELIMITED BY SIZE
+               ";"                           DELIMITED BY SIZE
+               FUNCTION TRIM(REG-NOME)        DELIMITED BY SIZE
+               ";"                           DELIMITED BY SIZE
+               REG-TELEFONE                  DELIMITED BY SIZE
+               ";"                           DELIMITED BY SIZE
+               FUNCTION TRIM(REG-ENDERECO)    DELIMITED BY SIZE
+               ";"                           DELIMITED BY SIZE
+               FUNCTION TRIM(REG-EMAIL)       DELIMITED BY SIZE
+               ";"                           DELIMITED BY SIZE
+               REG-STATUS                    DELIMITED BY SIZE
+             INTO WRK-LINHA-EXTRATO
+           END-STRING.
+           WRITE EXTR-LINHA FROM WRK-LINHA-EXTRATO.
+
+      *----- Grava os totais, fecha os arquivos e finaliza
+      *(so grava a linha de TOTAL se esta execucao de fato leu algum
+      *registro: numa retomada sem nada a processar (WRK-POSICAO-OK=
+      *"N", WRK-REGS-EXECUCAO continua zero) nao ha nada novo a somar,
+      *e gravar de novo so duplicaria a linha de TOTAL ja escrita pela
+      *execucao anterior que realmente esgotou o arquivo)
        0300-FINALIZAR                  SECTION.
+           IF WRK-REGS-EXECUCAO NOT EQUAL ZEROS
+             MOVE WRK-TOTAL-CLIENTES TO WRK-TOT-CLIENTES
+             WRITE REL-LINHA FROM WRK-LINHA-TOTAL
+             MOVE WRK-TOTAL-EXCECOES TO WRK-TOT-EXCECOES
+             WRITE REJ-LINHA FROM WRK-LINHA-TOT-REJ
+           END-IF.
+
+      *----- Arquivo totalmente lido (FS-CLIENTES=10) OU o checkpoint ja
+      *cobria o arquivo todo desde o START (WRK-POSICAO-OK="N"): zera o
+      *checkpoint p/ proxima execucao comecar do zero de novo. So se
+      *aplica a ordem fisica 0, a unica compativel com checkpoint.
+           IF WRK-ORDEM EQUAL ZERO
+             AND (FS-CLIENTES EQUAL 10 OR WRK-POSICAO-OK EQUAL "N")
+             MOVE ZEROS TO RESTART-LINHA
+             OPEN OUTPUT ARQ-RESTART
+             IF FS-RESTART NOT EQUAL 00
+               MOVE "CHECKPOINT NAO FOI ZERADO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+               GOBACK
+             END-IF
+             WRITE RESTART-LINHA
+             IF FS-RESTART NOT EQUAL 00
+               MOVE "CHECKPOINT NAO FOI ZERADO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+               GOBACK
+             END-IF
+             CLOSE ARQ-RESTART
+           END-IF.
+
+      *REGISTROS= registros LIDOS NESTA execucao (0 numa retomada sem
+      *nada a processar: responde "a execucao de hoje processou algo?
+      *", RC2); ACUMULADO= total cumulativo entre retomadas (RC1:
+      *responde "o arquivo todo ja foi processado, ao longo de
+      *varias execucoes?").
+           MOVE SPACES TO WRK-LINHA-AUD.
+           STRING
+               FUNCTION CURRENT-DATE (1:14)  DELIMITED BY SIZE
+               "  PROG03  FS-CLIENTES="       DELIMITED BY SIZE
+               FS-CLIENTES                    DELIMITED BY SIZE
+               "  REGISTROS="                 DELIMITED BY SIZE
+               WRK-REGS-EXECUCAO              DELIMITED BY SIZE
+               "  ACUMULADO="                 DELIMITED BY SIZE
+               WRK-TOTAL-CLIENTES             DELIMITED BY SIZE
+             INTO WRK-LINHA-AUD
+           END-STRING.
+           WRITE LOG-LINHA FROM WRK-LINHA-AUD.
+
            DISPLAY "FIM DE PROGRAMA"
-           CLOSE CLIENTES.
+           IF WRK-ORDEM EQUAL ZERO
+             CLOSE CLIENTES
+           ELSE
+             CLOSE ARQ-ORDENADO
+           END-IF.
+           CLOSE REL-CLIENTES.
+           CLOSE REJ-CLIENTES.
+           CLOSE EXTR-CLIENTES.
+           CLOSE LOG-AUDITORIA.
 
-       9000-TRATA-ERRO.
+       9000-TRATA-ERRO                 SECTION.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
 
